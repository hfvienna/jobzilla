@@ -0,0 +1,10 @@
+000100*===============================================================
+000200* CHKPT       -- LOOP CHECKPOINT/RESTART RECORD
+000300*
+000400* ONE RECORD WRITTEN EVERY 500 ITERATIONS OF THE DISPLAY LOOP.
+000500* ON STARTUP THE LAST RECORD ON THIS FILE TELLS US WHERE TO
+000600* RESUME SO AN ABEND MID-LOOP DOESN'T COST A FULL RERUN FROM
+000700* COUNTER 1.
+000800*===============================================================
+000900 01  DL100-CHKPT-RECORD.
+001000     05  DL100-CHKPT-COUNTER         PIC 9(09).
