@@ -1,15 +1,909 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LONG-PROGRAM.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LONG-PROGRAM.
+000300 AUTHOR.        R T HALVERSEN.
+000400 INSTALLATION.  BATCH-OPERATIONS.
+000500 DATE-WRITTEN.  01/05/1998.
+000600 DATE-COMPILED.
+000700 REMARKS.       NIGHTLY CANARY BROADCAST JOB.  REPEATS A
+000800                STANDARD MESSAGE TO SYSOUT AHEAD OF THE
+000900                NIGHTLY BATCH WINDOW SO OPERATIONS CAN
+001000                CONFIRM THE JES QUEUE IS HEALTHY BEFORE THE
+001100                MAIN STREAM IS RELEASED.
+001200*===============================================================
+001300* MODIFICATION HISTORY
+001400*---------------------------------------------------------------
+001500* DATE       INIT  DESCRIPTION
+001600* ---------- ----  -------------------------------------------
+001700* 2026-08-09 RTH   ADDED CTLCARD SO OPERATIONS CAN DRIVE THE
+001800*                  REPEAT COUNT AND MESSAGE TEXT PER RUN
+001900*                  WITHOUT A RECOMPILE (MONTH-END VS REGULAR
+002000*                  NIGHTS).
+002100* 2026-08-09 RTH   ADDED JOBLOG SO EACH BROADCAST LINE IS KEPT
+002200*                  ON A SEQUENTIAL FILE FOR THE 90-DAY AUDIT
+002300*                  RETENTION REQUIREMENT, NOT JUST SYSOUT.
+002400* 2026-08-09 RTH   ADDED CHKPTFL CHECKPOINT/RESTART SO AN ABEND
+002500*                  MID-LOOP RESUMES FROM THE LAST CHECKPOINTED
+002600*                  COUNTER INSTEAD OF RERUNNING FROM 1.
+002700* 2026-08-09 RTH   ADDED JOBRPT END-OF-JOB SUMMARY REPORT.
+002800* 2026-08-09 RTH   ADDED MSGFILE SO THE BROADCAST CAN ROTATE
+002900*                  THROUGH SEVERAL MESSAGES PER RUN INSTEAD OF
+003000*                  REPEATING ONE FIXED LINE.  WHEN MSGFILE IS
+003100*                  EMPTY OR MISSING WE FALL BACK TO THE SINGLE
+003200*                  MESSAGE FROM CTLCARD/WORKING-STORAGE.
+003300* 2026-08-09 RTH   ADDED 8000-ERROR-HANDLER.  FILE STATUS IS NOW
+003400*                  CHECKED AFTER EVERY OPEN/READ/WRITE AND A BAD
+003500*                  STATUS SETS RETURN-CODE AND WRITES A
+003600*                  DIAGNOSTIC INSTEAD OF LETTING THE STEP ABEND
+003700*                  WITH NO CONDITION CODE THE SCHEDULER CAN READ.
+003750* 2026-08-09 RTH   ADDED AUDITFL HEADER/TRAILER RECORDS SO
+003760*                  COMPLIANCE CAN SEE WHICH RUNS EXECUTED, WHEN,
+003770*                  AND UNDER WHOSE USERID.
+003780* 2026-08-09 RTH   BLOCKED JOBLOG AT 50 RECORDS/BLOCK SO THE
+003790*                  PER-ITERATION WRITE NO LONGER DRIVES ONE
+003792*                  PHYSICAL I/O PER BROADCAST LINE AT HIGH
+003794*                  REPEAT COUNTS.
+003796* 2026-08-09 RTH   ADDED DL100-CALL-ENTRY SO ANOTHER PROGRAM CAN
+003797*                  CALL THIS ONE AND DRIVE THE BROADCAST LOOP
+003798*                  AS A SUBROUTINE, PASSING THE COUNT AND
+003799*                  MESSAGE TEXT DIRECTLY.
+003801* 2026-08-09 RTH   ADDED 3000-VALIDATE-COMPLETION TO CONFIRM THE
+003802*                  LOOP REACHED THE TARGET COUNT BEFORE CLEARING
+003803*                  THE CHECKPOINT TRAIL; RESULT NOW DRIVES THE
+003804*                  JOBRPT RECONCILE FLAG AND THE AUDITFL TRAILER
+003805*                  STATUS INSTEAD OF BOTH BEING HARDCODED.
+003806* 2026-08-09 RTH   CALL-ENTRY NO LONGER LETS A STANDALONE RUN'S
+003807*                  LEFTOVER CHKPTFL CHECKPOINT HIJACK A CALLER'S
+003808*                  START COUNTER, NO LONGER LETS MSGFILE
+003809*                  OVERRIDE A CALLER'S MESSAGE TEXT, AND RESETS
+003810*                  ITS LOOP/RECONCILE STATE ON EVERY CALL.
+003811*                  RETURN-CODE/DL100-LK-RETURN-CODE NOW GO
+003812*                  NONZERO ON A RECONCILIATION MISMATCH.  ADDED
+003813*                  THE MISSING STATUS CHECKS AFTER CHKPTFL'S
+003814*                  OUTPUT OPENS, AND A MIDNIGHT ROLLOVER
+003815*                  ADJUSTMENT TO THE ELAPSED-TIME CALCULATION.
+003816* 2026-08-09 RTH   JOBLOG, JOBRPT AND AUDITFL NOW PROBE WITH AN
+003817*                  OPEN INPUT BEFORE CREATING THE DATASET, THE
+003818*                  SAME WAY CHKPTFL ALREADY DID, SO A RESTART OR
+003819*                  A SECOND CALL-ENTRY INVOCATION IN THE SAME RUN
+003820*                  UNIT EXTENDS THE EXISTING DATASET INSTEAD OF
+003821*                  TRUNCATING IT.  DROPPED STATUS "30" FROM THE
+003822*                  NOT-FOUND CONDITIONS -- IT IS A GENERIC
+003823*                  PERMANENT I/O ERROR, NOT A MISSING DATASET, AND
+003824*                  WAS MASKING REAL FAILURES AS THOUGH THE FILE
+003825*                  WERE SIMPLY ABSENT.  CALL-ENTRY NOW RESETS
+003826*                  DL100-MESSAGE-TEXT TO THE COMPILED DEFAULT ON
+003827*                  EVERY CALL SO A CALLER PASSING SPACES NEVER
+003828*                  PICKS UP TEXT LEFT OVER FROM AN EARLIER CALL.
+003829*                  RENUMBERED 2800-RESET-CHECKPOINT TO
+003830*                  3100-RESET-CHECKPOINT TO MATCH ITS PHYSICAL
+003831*                  POSITION AFTER 3000-VALIDATE-COMPLETION.
+003832* 2026-08-09 RTH   ADDED 8100-CLOSE-ENTRY-FILES, CALLED FROM
+003833*                  8000-ERROR-HANDLER AND FROM CALL-ENTRY'S
+003834*                  RECONCILIATION-MISMATCH PATH, SO A CALL-ENTRY
+003835*                  INVOCATION NO LONGER LEAVES JOBLOG, CHKPTFL,
+003836*                  AUDITFL, OR JOBRPT OPEN ACROSS GOBACK -- AN
+003837*                  OPEN FILE LEFT THAT WAY WAS MAKING THE NEXT
+003838*                  CALL IN THE SAME RUN UNIT FAIL ITS OWN OPEN
+003839*                  WITH STATUS "41".  ALSO ADDED A FILE STATUS
+003840*                  CHECK AFTER EVERY CLOSE (EXCEPT THE BEST-
+003841*                  EFFORT CLOSES IN 8100-CLOSE-ENTRY-FILES
+003842*                  ITSELF, WHICH HAVE NOWHERE SAFE LEFT TO
+003843*                  REPORT TO).  SWITCHED 1090-WRITE-AUDIT-HEADER
+003844*                  OFF ENVIRONMENT "USER" (NEVER SET UNDER
+003845*                  CLASSIC JCL BATCH) TO THE JCL STEP'S EXEC
+003846*                  PARM.
+003800*===============================================================
+003900
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 SOURCE-COMPUTER.   IBM-370.
+004300 OBJECT-COMPUTER.   IBM-370.
+004400
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700     SELECT CTLFILE ASSIGN TO "CTLFILE"
+004800         ORGANIZATION IS SEQUENTIAL
+004900         ACCESS MODE IS SEQUENTIAL
+005000         FILE STATUS IS DL100-CTLFILE-STATUS.
+005100
+005200     SELECT JOBLOG ASSIGN TO "JOBLOG"
+005300         ORGANIZATION IS SEQUENTIAL
+005400         ACCESS MODE IS SEQUENTIAL
+005500         FILE STATUS IS DL100-JOBLOG-STATUS.
+005600
+005700     SELECT CHKPTFL ASSIGN TO "CHKPTFL"
+005800         ORGANIZATION IS SEQUENTIAL
+005900         ACCESS MODE IS SEQUENTIAL
+006000         FILE STATUS IS DL100-CHKPTFL-STATUS.
+006100
+006200     SELECT JOBRPT ASSIGN TO "JOBRPT"
+006300         ORGANIZATION IS SEQUENTIAL
+006400         ACCESS MODE IS SEQUENTIAL
+006500         FILE STATUS IS DL100-JOBRPT-STATUS.
+006600
+006700     SELECT MSGFILE ASSIGN TO "MSGFILE"
+006800         ORGANIZATION IS SEQUENTIAL
+006900         ACCESS MODE IS SEQUENTIAL
+007000         FILE STATUS IS DL100-MSGFILE-STATUS.
+007050
+007060     SELECT AUDITFL ASSIGN TO "AUDITFL"
+007070         ORGANIZATION IS SEQUENTIAL
+007080         ACCESS MODE IS SEQUENTIAL
+007090         FILE STATUS IS DL100-AUDITFL-STATUS.
+007100
+007200 DATA DIVISION.
+007300 FILE SECTION.
+007400 FD  CTLFILE
+007500     RECORDING MODE IS F
+007600     LABEL RECORDS ARE STANDARD.
+007700     COPY CTLCARD.
+007800
+007900 FD  JOBLOG
+008000     RECORDING MODE IS F
+008050     BLOCK CONTAINS 50 RECORDS
+008100     LABEL RECORDS ARE STANDARD.
+008200     COPY JOBLOG.
+008300
+008400 FD  CHKPTFL
+008500     RECORDING MODE IS F
+008600     LABEL RECORDS ARE STANDARD.
+008700     COPY CHKPT.
+008800
+008900 FD  JOBRPT
+009000     RECORDING MODE IS F
+009100     LABEL RECORDS ARE STANDARD.
+009200     COPY JOBRPT.
+009300
+009400 FD  MSGFILE
+009500     RECORDING MODE IS F
+009600     LABEL RECORDS ARE STANDARD.
+009700     COPY MSGFILE.
+009750
+009760 FD  AUDITFL
+009770     RECORDING MODE IS F
+009780     LABEL RECORDS ARE STANDARD.
+009790     COPY AUDIT.
+009800
+009900 WORKING-STORAGE SECTION.
+010000*===============================================================
+010100* LOOP CONTROL AND BROADCAST TEXT
+010200*===============================================================
+010300 01  DL100-COUNTER                   PIC 9(09) COMP.
+010400 01  DL100-START-COUNTER             PIC 9(09) COMP VALUE 1.
+010500 01  DL100-TARGET-COUNT              PIC 9(09) VALUE 3000.
+010600 01  DL100-MESSAGE-TEXT              PIC X(100) VALUE
+010700     "This is a longer message to be displayed multiple times i
+010800-    "n the program. Hello, World!".
+010820 01  DL100-DEFAULT-MESSAGE-TEXT      PIC X(100) VALUE
+010840     "This is a longer message to be displayed multiple times i
+010860-    "n the program. Hello, World!".
+010900
+011000 01  DL100-SWITCHES.
+011100     05  DL100-CTLFILE-STATUS        PIC X(02) VALUE "00".
+011200         88  DL100-CTLFILE-OK                 VALUE "00".
+011300         88  DL100-CTLFILE-EOF                VALUE "10".
+011400         88  DL100-CTLFILE-NOT-FOUND          VALUE "35".
+011500     05  DL100-JOBLOG-STATUS         PIC X(02) VALUE "00".
+011600         88  DL100-JOBLOG-OK                   VALUE "00".
+011650         88  DL100-JOBLOG-NOT-FOUND            VALUE "35".
+011700     05  DL100-CHKPTFL-STATUS        PIC X(02) VALUE "00".
+011800         88  DL100-CHKPTFL-OK                  VALUE "00".
+011900         88  DL100-CHKPTFL-EOF                 VALUE "10".
+012000         88  DL100-CHKPTFL-NOT-FOUND           VALUE "35".
+012100     05  DL100-JOBRPT-STATUS         PIC X(02) VALUE "00".
+012200         88  DL100-JOBRPT-OK                   VALUE "00".
+012250         88  DL100-JOBRPT-NOT-FOUND            VALUE "35".
+012300     05  DL100-MSGFILE-STATUS        PIC X(02) VALUE "00".
+012400         88  DL100-MSGFILE-OK                  VALUE "00".
+012500         88  DL100-MSGFILE-EOF                 VALUE "10".
+012600         88  DL100-MSGFILE-NOT-FOUND           VALUE "35".
+012650     05  DL100-AUDITFL-STATUS        PIC X(02) VALUE "00".
+012660         88  DL100-AUDITFL-OK                  VALUE "00".
+012665         88  DL100-AUDITFL-NOT-FOUND           VALUE "35".
+012700
+012800 01  DL100-CURRENT-DATE              PIC 9(08).
+012900 01  DL100-CURRENT-TIME              PIC 9(08).
+013000 01  DL100-LAST-CHECKPOINT           PIC 9(09) COMP VALUE ZERO.
+013100 01  DL100-CHKPT-INTERVAL            PIC 9(09) COMP VALUE 500.
+013200 01  DL100-CHKPT-QUOTIENT            PIC 9(09) COMP.
+013300 01  DL100-CHKPT-REMAINDER           PIC 9(09) COMP.
+013400 01  DL100-LAST-COUNTER-DONE         PIC 9(09) COMP VALUE ZERO.
+013500
+013600*===============================================================
+013700* ROTATING MESSAGE TABLE -- LOADED FROM MSGFILE AT STARTUP
+013800*===============================================================
+013900 01  DL100-MSG-COUNT                 PIC 9(05) COMP VALUE ZERO.
+014000 01  DL100-MSG-MAX-ENTRIES           PIC 9(05) COMP VALUE 500.
+014100 01  DL100-MSG-SELECTED              PIC 9(05) COMP.
+014200 01  DL100-MSG-WORK                  PIC 9(09) COMP.
+014300 01  DL100-MSG-QUOTIENT              PIC 9(09) COMP.
+014400 01  DL100-MSG-REMAINDER             PIC 9(09) COMP.
+014500 01  DL100-MSG-TABLE.
+014600     05  DL100-MSG-ENTRY             PIC X(100)
+014700             OCCURS 500 TIMES
+014800             INDEXED BY DL100-MSG-IDX.
+014900
+015000*===============================================================
+015100* END-OF-JOB SUMMARY FIELDS
+015200*===============================================================
+015300 01  DL100-JOB-START-DATE            PIC 9(08).
+015400 01  DL100-JOB-START-TIME            PIC 9(08).
+015500 01  DL100-START-TIME-FIELDS REDEFINES DL100-JOB-START-TIME.
+015600     05  DL100-START-HH              PIC 9(02).
+015700     05  DL100-START-MM              PIC 9(02).
+015800     05  DL100-START-SS              PIC 9(02).
+015900     05  DL100-START-CC              PIC 9(02).
+016000 01  DL100-JOB-END-DATE              PIC 9(08).
+016100 01  DL100-JOB-END-TIME              PIC 9(08).
+016200 01  DL100-END-TIME-FIELDS REDEFINES DL100-JOB-END-TIME.
+016300     05  DL100-END-HH                PIC 9(02).
+016400     05  DL100-END-MM                PIC 9(02).
+016500     05  DL100-END-SS                PIC 9(02).
+016600     05  DL100-END-CC                PIC 9(02).
+016700
+016800 01  DL100-START-SECS-OF-DAY         PIC 9(09) COMP.
+016900 01  DL100-END-SECS-OF-DAY           PIC 9(09) COMP.
+017000 01  DL100-ELAPSED-SECONDS           PIC S9(09) COMP.
+017100
+017200*===============================================================
+017300* ERROR HANDLING
+017400*===============================================================
+017500 01  DL100-ERR-FILE-ID               PIC X(08) VALUE SPACES.
+017600 01  DL100-ERR-STATUS                PIC X(02) VALUE SPACES.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 COUNTER PIC 9(5).
-01 MESSAGE PIC X(100) VALUE "This is a longer message to be displayed multiple times in the program. Hello, World!".
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    PERFORM DISPLAY-MESSAGE VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 3000.
-    STOP RUN.
-
-DISPLAY-MESSAGE.
-    DISPLAY MESSAGE.
+017650*===============================================================
+017660* AUDIT TRAIL FIELDS
+017670*===============================================================
+017680 01  DL100-JOB-NAME                  PIC X(08) VALUE "LONGPRGM".
+017690 01  DL100-RUN-USERID                PIC X(08) VALUE SPACES.
+017695 01  DL100-COMPLETION-STATUS         PIC X(08) VALUE SPACES.
+017700
+017710*===============================================================
+017720* CALL-MODE SWITCH -- SET WHEN ENTERED VIA DL100-CALL-ENTRY
+017730* RATHER THAN AT PROGRAM START, SO 1000-INITIALIZE AND
+017740* 8000-ERROR-HANDLER KNOW NOT TO TOUCH CTLFILE AND NOT TO
+017750* STOP THE CALLER'S RUN ON AN I/O ERROR.
+017760*===============================================================
+017770 01  DL100-CALL-SWITCH               PIC X(01) VALUE "N".
+017780     88  DL100-ENTRY-MODE                  VALUE "Y".
+017782
+017784*===============================================================
+017786* RECONCILIATION SWITCH -- DID THE LOOP ACTUALLY REACH THE
+017788* TARGET COUNT?  SET BY 3000-VALIDATE-COMPLETION AND CARRIED
+017789* INTO BOTH THE JOBRPT RECONCILE FLAG AND THE AUDITFL TRAILER.
+017790*===============================================================
+017791 01  DL100-RECONCILE-SWITCH          PIC X(01) VALUE "Y".
+017792     88  DL100-RECONCILE-MATCH             VALUE "Y".
+017793     88  DL100-RECONCILE-MISMATCH          VALUE "N".
+017794
+017795*===============================================================
+017796* OPEN-FILE TRACKING -- SET WHEN A FILE THAT MUST STAY OPEN
+017797* ACROSS A DL100-CALL-ENTRY CALL (JOBLOG, CHKPTFL, AUDITFL,
+017798* JOBRPT) IS SUCCESSFULLY OPENED, CLEARED WHEN IT IS CLOSED.
+017799* LETS 8100-CLOSE-ENTRY-FILES CLOSE WHATEVER A CALL LEFT OPEN
+017800* BEFORE GOBACK, SO A RECONCILIATION MISMATCH OR I/O ERROR ON
+017801* ONE CALL DOESN'T LEAVE A FILE OPEN FOR THE NEXT CALL TO TRIP
+017802* OVER.
+017803*===============================================================
+017804 01  DL100-JOBLOG-OPEN-SWITCH        PIC X(01) VALUE "N".
+017805     88  DL100-JOBLOG-IS-OPEN              VALUE "Y".
+017806 01  DL100-CHKPTFL-OPEN-SWITCH       PIC X(01) VALUE "N".
+017807     88  DL100-CHKPTFL-IS-OPEN             VALUE "Y".
+017808 01  DL100-AUDITFL-OPEN-SWITCH       PIC X(01) VALUE "N".
+017809     88  DL100-AUDITFL-IS-OPEN             VALUE "Y".
+017810 01  DL100-JOBRPT-OPEN-SWITCH        PIC X(01) VALUE "N".
+017811     88  DL100-JOBRPT-IS-OPEN              VALUE "Y".
+017812
+017792 LINKAGE SECTION.
+017794*===============================================================
+017796* PARAMETERS PASSED BY A CALLING PROGRAM THROUGH DL100-CALL-
+017798* ENTRY BELOW, IN PLACE OF THE CONTROL CARD AND MESSAGE FILE.
+017799*===============================================================
+017800 01  DL100-LK-TARGET-COUNT           PIC 9(09).
+017802 01  DL100-LK-MESSAGE-TEXT           PIC X(100).
+017804 01  DL100-LK-RETURN-CODE            PIC 9(04) COMP.
+017806
+017810 PROCEDURE DIVISION.
+017900*===============================================================
+018000* 0000-MAINLINE -- TOP LEVEL FLOW OF CONTROL
+018100*===============================================================
+018200 0000-MAINLINE.
+018300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+018400     PERFORM 2000-PROCESS-MESSAGES THRU 2000-EXIT.
+018450     PERFORM 3000-VALIDATE-COMPLETION THRU 3000-EXIT.
+018460     IF DL100-RECONCILE-MATCH
+018470         PERFORM 3100-RESET-CHECKPOINT THRU 3100-EXIT
+018480     END-IF.
+018600     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+018650     IF DL100-RECONCILE-MISMATCH
+018660         MOVE 4 TO RETURN-CODE
+018670     ELSE
+018680         MOVE 0 TO RETURN-CODE
+018690     END-IF.
+018800     STOP RUN.
+018900
+018910*===============================================================
+018920* 0010-CALL-ENTRY -- LETS ANOTHER PROGRAM DRIVE THE BROADCAST
+018930* LOOP IN-LINE AS A SUBROUTINE, PASSING THE REPEAT COUNT AND
+018940* MESSAGE TEXT DIRECTLY INSTEAD OF VIA CTLFILE.  CHKPTFL,
+018950* JOBLOG, JOBRPT AND AUDITFL STILL APPLY SO A CALLED RUN LEAVES
+018955* THE SAME AUDIT TRAIL AS A STANDALONE JOB STEP; MSGFILE
+018958* ROTATION IS SKIPPED SO THE CALLER'S OWN MESSAGE TEXT IS NEVER
+018959* SILENTLY OVERWRITTEN.  LOOP STATE IS RESET ON ENTRY SO A
+018962* SECOND CALL IN THE SAME RUN UNIT DOESN'T INHERIT ANYTHING
+018964* LEFT OVER FROM AN EARLIER CALL.
+018970*===============================================================
+018980 0010-CALL-ENTRY.
+018990 ENTRY "DL100-CALL-ENTRY" USING DL100-LK-TARGET-COUNT
+019000     DL100-LK-MESSAGE-TEXT
+019010     DL100-LK-RETURN-CODE.
+019020     SET DL100-ENTRY-MODE TO TRUE.
+019022     MOVE ZERO TO DL100-COUNTER.
+019024     MOVE ZERO TO DL100-LAST-COUNTER-DONE.
+019026     MOVE ZERO TO DL100-LAST-CHECKPOINT.
+019028     MOVE ZERO TO DL100-MSG-COUNT.
+019029     SET DL100-RECONCILE-MATCH TO TRUE.
+019030     MOVE DL100-LK-TARGET-COUNT TO DL100-TARGET-COUNT.
+019035     MOVE DL100-DEFAULT-MESSAGE-TEXT TO DL100-MESSAGE-TEXT.
+019040     IF DL100-LK-MESSAGE-TEXT NOT = SPACES
+019050         MOVE DL100-LK-MESSAGE-TEXT TO DL100-MESSAGE-TEXT
+019060     END-IF.
+019070     MOVE 1 TO DL100-START-COUNTER.
+019080
+019090     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+019100     PERFORM 2000-PROCESS-MESSAGES THRU 2000-EXIT.
+019105     PERFORM 3000-VALIDATE-COMPLETION THRU 3000-EXIT.
+019106     IF DL100-RECONCILE-MATCH
+019107         PERFORM 3100-RESET-CHECKPOINT THRU 3100-EXIT
+019108     END-IF.
+019120     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+019125     IF DL100-RECONCILE-MISMATCH
+019126         MOVE 4 TO DL100-LK-RETURN-CODE
+019127     ELSE
+019128         MOVE 0 TO DL100-LK-RETURN-CODE
+019129     END-IF.
+019135     PERFORM 8100-CLOSE-ENTRY-FILES THRU 8100-EXIT.
+019140     GOBACK.
+019150
+019000*===============================================================
+019100* 1000-INITIALIZE -- OPEN FILES AND PICK UP THE DAILY CONTROL
+019200* CARD.  IF THE CONTROL FILE IS MISSING WE FALL BACK TO THE
+019300* STANDARD COMPILED-IN COUNT AND MESSAGE SO THE JOB STILL RUNS
+019400* ON A NIGHT OPERATIONS DIDN'T DROP A CARD.
+019500*===============================================================
+019600 1000-INITIALIZE.
+019700     ACCEPT DL100-JOB-START-DATE FROM DATE YYYYMMDD.
+019800     ACCEPT DL100-JOB-START-TIME FROM TIME.
+019810
+019820     OPEN INPUT JOBLOG.
+019830     IF NOT DL100-JOBLOG-OK AND NOT DL100-JOBLOG-NOT-FOUND
+019840         MOVE "JOBLOG"  TO DL100-ERR-FILE-ID
+019850         MOVE DL100-JOBLOG-STATUS TO DL100-ERR-STATUS
+019860         GO TO 8000-ERROR-HANDLER
+019870     END-IF.
+019880     IF DL100-JOBLOG-NOT-FOUND
+019890         OPEN OUTPUT JOBLOG
+019900         IF NOT DL100-JOBLOG-OK
+019910             MOVE "JOBLOG"  TO DL100-ERR-FILE-ID
+019920             MOVE DL100-JOBLOG-STATUS TO DL100-ERR-STATUS
+019930             GO TO 8000-ERROR-HANDLER
+019940         END-IF
+019950     ELSE
+019960         CLOSE JOBLOG
+019962         IF NOT DL100-JOBLOG-OK
+019964             MOVE "JOBLOG"  TO DL100-ERR-FILE-ID
+019966             MOVE DL100-JOBLOG-STATUS TO DL100-ERR-STATUS
+019968             GO TO 8000-ERROR-HANDLER
+019969         END-IF
+019970         OPEN EXTEND JOBLOG
+019980         IF NOT DL100-JOBLOG-OK
+019990             MOVE "JOBLOG"  TO DL100-ERR-FILE-ID
+020000             MOVE DL100-JOBLOG-STATUS TO DL100-ERR-STATUS
+020100             GO TO 8000-ERROR-HANDLER
+020200         END-IF
+020300     END-IF.
+020310     MOVE "Y" TO DL100-JOBLOG-OPEN-SWITCH.
+020600
+020620     PERFORM 1090-WRITE-AUDIT-HEADER THRU 1090-EXIT.
+020640
+020700     PERFORM 1050-LOAD-CHECKPOINT THRU 1050-EXIT.
+020800     IF NOT DL100-ENTRY-MODE
+020820         PERFORM 1070-LOAD-MESSAGES THRU 1070-EXIT
+020840     END-IF.
+020900
+020950     IF DL100-ENTRY-MODE
+020960         GO TO 1000-EXIT
+020970     END-IF.
+020980
+021000     OPEN INPUT CTLFILE.
+021100     IF NOT DL100-CTLFILE-OK AND NOT DL100-CTLFILE-NOT-FOUND
+021200         MOVE "CTLFILE" TO DL100-ERR-FILE-ID
+021300         MOVE DL100-CTLFILE-STATUS TO DL100-ERR-STATUS
+021400         GO TO 8000-ERROR-HANDLER
+021500     END-IF.
+021600     IF DL100-CTLFILE-NOT-FOUND
+021700         GO TO 1000-EXIT
+021800     END-IF.
+021900
+022000     READ CTLFILE
+022100         AT END
+022200             GO TO 1000-CLOSE-CTLFILE
+022300     END-READ.
+022400     IF NOT DL100-CTLFILE-OK AND NOT DL100-CTLFILE-EOF
+022500         MOVE "CTLFILE" TO DL100-ERR-FILE-ID
+022600         MOVE DL100-CTLFILE-STATUS TO DL100-ERR-STATUS
+022700         GO TO 8000-ERROR-HANDLER
+022800     END-IF.
+022900
+023000     MOVE DL100-CTL-TARGET-COUNT TO DL100-TARGET-COUNT.
+023100     IF DL100-CTL-MESSAGE-TEXT NOT = SPACES
+023200         MOVE DL100-CTL-MESSAGE-TEXT TO DL100-MESSAGE-TEXT
+023300     END-IF.
+023400
+023500 1000-CLOSE-CTLFILE.
+023600     CLOSE CTLFILE.
+023650     IF NOT DL100-CTLFILE-OK
+023660         MOVE "CTLFILE" TO DL100-ERR-FILE-ID
+023670         MOVE DL100-CTLFILE-STATUS TO DL100-ERR-STATUS
+023680         GO TO 8000-ERROR-HANDLER
+023690     END-IF.
+023700
+023800 1000-EXIT.
+023900     EXIT.
+024000
+024100*===============================================================
+024200* 1050-LOAD-CHECKPOINT -- FIND THE LAST CHECKPOINTED COUNTER ON
+024300* CHKPTFL, IF ANY, AND SET THE LOOP TO RESUME FROM THERE.  THEN
+024400* REOPEN THE FILE FOR EXTEND SO THIS RUN'S CHECKPOINTS ARE
+024500* APPENDED RATHER THAN LOSING THE RESTART TRAIL.
+024550*
+024560* IN CALL-ENTRY MODE THE CALLER ALWAYS WANTS ITS OWN LOOP TO
+024570* START AT 1, SO WE NEVER LET A STANDALONE RUN'S LEFTOVER
+024580* CHECKPOINT ON THIS SAME CHKPTFL DATASET MOVE THE CALLER'S
+024590* START COUNTER -- WE STILL OPEN/EXTEND THE FILE SO THE
+024595* PER-ITERATION CHECKPOINT WRITES LATER ON HAVE SOMEWHERE TO GO.
+024600*===============================================================
+024700 1050-LOAD-CHECKPOINT.
+024800     OPEN INPUT CHKPTFL.
+024900     IF NOT DL100-CHKPTFL-OK AND NOT DL100-CHKPTFL-NOT-FOUND
+025000         MOVE "CHKPTFL" TO DL100-ERR-FILE-ID
+025100         MOVE DL100-CHKPTFL-STATUS TO DL100-ERR-STATUS
+025200         GO TO 8000-ERROR-HANDLER
+025300     END-IF.
+025400     IF DL100-CHKPTFL-NOT-FOUND
+025500         OPEN OUTPUT CHKPTFL
+025510         IF NOT DL100-CHKPTFL-OK
+025520             MOVE "CHKPTFL" TO DL100-ERR-FILE-ID
+025530             MOVE DL100-CHKPTFL-STATUS TO DL100-ERR-STATUS
+025540             GO TO 8000-ERROR-HANDLER
+025550         END-IF
+025560         MOVE "Y" TO DL100-CHKPTFL-OPEN-SWITCH
+025600         GO TO 1050-EXIT
+025700     END-IF.
+025710
+025720     IF DL100-ENTRY-MODE
+025730         CLOSE CHKPTFL
+025732         IF NOT DL100-CHKPTFL-OK
+025734             MOVE "CHKPTFL" TO DL100-ERR-FILE-ID
+025736             MOVE DL100-CHKPTFL-STATUS TO DL100-ERR-STATUS
+025738             GO TO 8000-ERROR-HANDLER
+025739         END-IF
+025740         GO TO 1050-REOPEN-EXTEND
+025750     END-IF.
+025800
+025900     PERFORM 1060-READ-CHECKPOINT UNTIL DL100-CHKPTFL-EOF.
+026000     CLOSE CHKPTFL.
+026020     IF NOT DL100-CHKPTFL-OK
+026040         MOVE "CHKPTFL" TO DL100-ERR-FILE-ID
+026060         MOVE DL100-CHKPTFL-STATUS TO DL100-ERR-STATUS
+026080         GO TO 8000-ERROR-HANDLER
+026090     END-IF.
+026100
+026200     IF DL100-LAST-CHECKPOINT > 0
+026300         COMPUTE DL100-START-COUNTER = DL100-LAST-CHECKPOINT + 1
+026400     END-IF.
+026500
+026550 1050-REOPEN-EXTEND.
+026600     OPEN EXTEND CHKPTFL.
+026700     IF NOT DL100-CHKPTFL-OK
+026800         MOVE "CHKPTFL" TO DL100-ERR-FILE-ID
+026900         MOVE DL100-CHKPTFL-STATUS TO DL100-ERR-STATUS
+027000         GO TO 8000-ERROR-HANDLER
+027100     END-IF.
+027150     MOVE "Y" TO DL100-CHKPTFL-OPEN-SWITCH.
+027200
+027300 1050-EXIT.
+027400     EXIT.
+027500
+027600 1060-READ-CHECKPOINT.
+027700     READ CHKPTFL
+027800         AT END
+027900             CONTINUE
+028000     END-READ.
+028100     IF NOT DL100-CHKPTFL-OK AND NOT DL100-CHKPTFL-EOF
+028200         MOVE "CHKPTFL" TO DL100-ERR-FILE-ID
+028300         MOVE DL100-CHKPTFL-STATUS TO DL100-ERR-STATUS
+028400         GO TO 8000-ERROR-HANDLER
+028500     END-IF.
+028600     IF NOT DL100-CHKPTFL-EOF
+028700         MOVE DL100-CHKPT-COUNTER TO DL100-LAST-CHECKPOINT
+028800     END-IF.
+028900
+029000 1060-EXIT.
+029100     EXIT.
+029200
+029300*===============================================================
+029400* 1070-LOAD-MESSAGES -- PULL UP TO DL100-MSG-MAX-ENTRIES ROTATING
+029500* MESSAGES OFF MSGFILE INTO THE IN-MEMORY TABLE.  IF THE FILE IS
+029600* MISSING OR EMPTY, DL100-MSG-COUNT STAYS ZERO AND THE BROADCAST
+029700* FALLS BACK TO THE SINGLE DL100-MESSAGE-TEXT LINE.
+029800*===============================================================
+029900 1070-LOAD-MESSAGES.
+030000     OPEN INPUT MSGFILE.
+030100     IF NOT DL100-MSGFILE-OK AND NOT DL100-MSGFILE-NOT-FOUND
+030200         MOVE "MSGFILE" TO DL100-ERR-FILE-ID
+030300         MOVE DL100-MSGFILE-STATUS TO DL100-ERR-STATUS
+030400         GO TO 8000-ERROR-HANDLER
+030500     END-IF.
+030600     IF DL100-MSGFILE-NOT-FOUND
+030700         GO TO 1070-EXIT
+030800     END-IF.
+030900
+031000     PERFORM 1080-READ-ONE-MESSAGE
+031100         UNTIL DL100-MSGFILE-EOF
+031200         OR DL100-MSG-COUNT = DL100-MSG-MAX-ENTRIES.
+031300     CLOSE MSGFILE.
+031320     IF NOT DL100-MSGFILE-OK
+031340         MOVE "MSGFILE" TO DL100-ERR-FILE-ID
+031360         MOVE DL100-MSGFILE-STATUS TO DL100-ERR-STATUS
+031380         GO TO 8000-ERROR-HANDLER
+031390     END-IF.
+031400
+031500 1070-EXIT.
+031600     EXIT.
+031700
+031800 1080-READ-ONE-MESSAGE.
+031900     READ MSGFILE
+032000         AT END
+032100             CONTINUE
+032200     END-READ.
+032300     IF NOT DL100-MSGFILE-OK AND NOT DL100-MSGFILE-EOF
+032400         MOVE "MSGFILE" TO DL100-ERR-FILE-ID
+032500         MOVE DL100-MSGFILE-STATUS TO DL100-ERR-STATUS
+032600         GO TO 8000-ERROR-HANDLER
+032700     END-IF.
+032800     IF NOT DL100-MSGFILE-EOF
+032900         ADD 1 TO DL100-MSG-COUNT
+033000         SET DL100-MSG-IDX TO DL100-MSG-COUNT
+033100         MOVE DL100-MSGFILE-TEXT TO DL100-MSG-ENTRY(DL100-MSG-IDX)
+033200     END-IF.
+033300
+033400 1080-EXIT.
+033500     EXIT.
+033600
+033610*===============================================================
+033620* 1090-WRITE-AUDIT-HEADER -- RECORD WHICH JOB, WHEN, AND UNDER
+033630* WHOSE USERID THIS RUN EXECUTED, FOR THE COMPLIANCE REVIEWER.
+033635* THE SUBMITTING USERID COMES IN AS THE EXEC PARM ON THE JCL
+033637* STEP (PARM='userid'), NOT FROM A USS-STYLE ENVIRONMENT
+033638* VARIABLE THAT WOULDN'T EXIST UNDER CLASSIC BATCH.
+033640*===============================================================
+033650 1090-WRITE-AUDIT-HEADER.
+033660     ACCEPT DL100-RUN-USERID FROM COMMAND-LINE.
+033670     IF DL100-RUN-USERID = SPACES
+033680         MOVE "UNKNOWN " TO DL100-RUN-USERID
+033690     END-IF.
+033700
+033705     OPEN INPUT AUDITFL.
+033707     IF NOT DL100-AUDITFL-OK AND NOT DL100-AUDITFL-NOT-FOUND
+033709         MOVE "AUDITFL" TO DL100-ERR-FILE-ID
+033711         MOVE DL100-AUDITFL-STATUS TO DL100-ERR-STATUS
+033713         GO TO 8000-ERROR-HANDLER
+033715     END-IF.
+033717     IF DL100-AUDITFL-NOT-FOUND
+033719         OPEN OUTPUT AUDITFL
+033721         IF NOT DL100-AUDITFL-OK
+033723             MOVE "AUDITFL" TO DL100-ERR-FILE-ID
+033725             MOVE DL100-AUDITFL-STATUS TO DL100-ERR-STATUS
+033727             GO TO 8000-ERROR-HANDLER
+033729         END-IF
+033731     ELSE
+033733         CLOSE AUDITFL
+033734         IF NOT DL100-AUDITFL-OK
+033736             MOVE "AUDITFL" TO DL100-ERR-FILE-ID
+033738             MOVE DL100-AUDITFL-STATUS TO DL100-ERR-STATUS
+033740             GO TO 8000-ERROR-HANDLER
+033742         END-IF
+033744         OPEN EXTEND AUDITFL
+033745         IF NOT DL100-AUDITFL-OK
+033746             MOVE "AUDITFL" TO DL100-ERR-FILE-ID
+033747             MOVE DL100-AUDITFL-STATUS TO DL100-ERR-STATUS
+033748             GO TO 8000-ERROR-HANDLER
+033749         END-IF
+033751     END-IF.
+033753     MOVE "Y" TO DL100-AUDITFL-OPEN-SWITCH.
+033770
+033780     SET DL100-AUDIT-IS-HEADER TO TRUE.
+033790     MOVE "H"                    TO DL100-AUDIT-HDR-TYPE.
+033800     MOVE DL100-JOB-NAME         TO DL100-AUDIT-HDR-JOB-NAME.
+033810     MOVE DL100-JOB-START-DATE   TO DL100-AUDIT-HDR-RUN-DATE.
+033820     MOVE DL100-JOB-START-TIME   TO DL100-AUDIT-HDR-RUN-TIME.
+033830     MOVE DL100-RUN-USERID       TO DL100-AUDIT-HDR-USERID.
+033840     WRITE DL100-AUDIT-RECORD.
+033850     IF NOT DL100-AUDITFL-OK
+033860         MOVE "AUDITFL" TO DL100-ERR-FILE-ID
+033870         MOVE DL100-AUDITFL-STATUS TO DL100-ERR-STATUS
+033880         GO TO 8000-ERROR-HANDLER
+033890     END-IF.
+033900
+033910 1090-EXIT.
+033920     EXIT.
+033930
+033940*===============================================================
+033950* 2000-PROCESS-MESSAGES -- REPEAT THE BROADCAST THE NUMBER OF
+033960* TIMES CALLED FOR BY THE CONTROL CARD.
+033970*===============================================================
+034100 2000-PROCESS-MESSAGES.
+034200     PERFORM 2100-DISPLAY-MESSAGE
+034300         VARYING DL100-COUNTER FROM DL100-START-COUNTER BY 1
+034400         UNTIL DL100-COUNTER > DL100-TARGET-COUNT.
+034500
+034600 2000-EXIT.
+034700     EXIT.
+034800
+034900*===============================================================
+035000* 2100-DISPLAY-MESSAGE -- ONE ITERATION OF THE BROADCAST.  THE
+035100* SAME LINE GOES TO SYSOUT AND TO JOBLOG SO THE BROADCAST
+035200* SURVIVES AFTER THE JOB LOG VIEWER SCROLLS OR PURGES.
+035300*===============================================================
+035400 2100-DISPLAY-MESSAGE.
+035500     IF DL100-MSG-COUNT > 0
+035600         SUBTRACT 1 FROM DL100-COUNTER GIVING DL100-MSG-WORK
+035700         DIVIDE DL100-MSG-WORK BY DL100-MSG-COUNT
+035800             GIVING DL100-MSG-QUOTIENT
+035900             REMAINDER DL100-MSG-REMAINDER
+036000         ADD 1 TO DL100-MSG-REMAINDER GIVING DL100-MSG-SELECTED
+036100         SET DL100-MSG-IDX TO DL100-MSG-SELECTED
+036200         MOVE DL100-MSG-ENTRY(DL100-MSG-IDX) TO DL100-MESSAGE-TEXT
+036300     END-IF.
+036400
+036500     DISPLAY DL100-MESSAGE-TEXT.
+036600
+036700     ACCEPT DL100-CURRENT-DATE FROM DATE YYYYMMDD.
+036800     ACCEPT DL100-CURRENT-TIME FROM TIME.
+036900     MOVE DL100-COUNTER         TO DL100-LOG-COUNTER.
+037000     MOVE DL100-CURRENT-DATE    TO DL100-LOG-DATE.
+037100     MOVE DL100-CURRENT-TIME    TO DL100-LOG-TIME.
+037200     MOVE DL100-MESSAGE-TEXT    TO DL100-LOG-MESSAGE-TEXT.
+037300     WRITE DL100-LOG-RECORD.
+037400     IF NOT DL100-JOBLOG-OK
+037500         MOVE "JOBLOG"  TO DL100-ERR-FILE-ID
+037600         MOVE DL100-JOBLOG-STATUS TO DL100-ERR-STATUS
+037700         GO TO 8000-ERROR-HANDLER
+037800     END-IF.
+037900     MOVE DL100-COUNTER         TO DL100-LAST-COUNTER-DONE.
+038000
+038100     DIVIDE DL100-COUNTER BY DL100-CHKPT-INTERVAL
+038200         GIVING DL100-CHKPT-QUOTIENT
+038300         REMAINDER DL100-CHKPT-REMAINDER.
+038400     IF DL100-CHKPT-REMAINDER = 0
+038500         MOVE DL100-COUNTER TO DL100-CHKPT-COUNTER
+038600         WRITE DL100-CHKPT-RECORD
+038700         IF NOT DL100-CHKPTFL-OK
+038800             MOVE "CHKPTFL" TO DL100-ERR-FILE-ID
+038900             MOVE DL100-CHKPTFL-STATUS TO DL100-ERR-STATUS
+039000             GO TO 8000-ERROR-HANDLER
+039100         END-IF
+039200     END-IF.
+039300
+039400 2100-EXIT.
+039500     EXIT.
+039600
+039610*===============================================================
+039620* 3000-VALIDATE-COMPLETION -- CONFIRM THE LOOP ACTUALLY REACHED
+039630* THE TARGET COUNT BEFORE WE CLEAR THE CHECKPOINT TRAIL.  A
+039640* MISMATCH MEANS SOMETHING SHORT-CIRCUITED THE LOOP WITHOUT
+039650* GOING THROUGH THE ERROR HANDLER, SO THE RESTART TRAIL MUST
+039660* BE LEFT INTACT FOR THE NEXT RUN TO PICK UP FROM.
+039670*===============================================================
+039680 3000-VALIDATE-COMPLETION.
+039690     IF DL100-LAST-COUNTER-DONE = DL100-TARGET-COUNT
+039700         SET DL100-RECONCILE-MATCH TO TRUE
+039710     ELSE
+039720         SET DL100-RECONCILE-MISMATCH TO TRUE
+039730         DISPLAY "*** LONG-PROGRAM RECONCILIATION MISMATCH ***"
+039740         DISPLAY "TARGET: "    DL100-TARGET-COUNT
+039750                 "  COMPLETED: " DL100-LAST-COUNTER-DONE
+039760     END-IF.
+039770
+039780 3000-EXIT.
+039790     EXIT.
+039795
+039810*===============================================================
+039820* 3100-RESET-CHECKPOINT -- THE LOOP REACHED ITS TARGET CLEANLY,
+039830* SO CLEAR THE RESTART TRAIL.  TOMORROW'S RUN SHOULD START AT
+039840* COUNTER 1, NOT RESUME FROM TONIGHT'S LAST CHECKPOINT.
+039850*===============================================================
+040200 3100-RESET-CHECKPOINT.
+040300     CLOSE CHKPTFL.
+040320     IF NOT DL100-CHKPTFL-OK
+040340         MOVE "CHKPTFL" TO DL100-ERR-FILE-ID
+040360         MOVE DL100-CHKPTFL-STATUS TO DL100-ERR-STATUS
+040380         GO TO 8000-ERROR-HANDLER
+040390     END-IF.
+040400     OPEN OUTPUT CHKPTFL.
+040420     IF NOT DL100-CHKPTFL-OK
+040440         MOVE "CHKPTFL" TO DL100-ERR-FILE-ID
+040460         MOVE DL100-CHKPTFL-STATUS TO DL100-ERR-STATUS
+040480         GO TO 8000-ERROR-HANDLER
+040490     END-IF.
+040500     CLOSE CHKPTFL.
+040520     IF NOT DL100-CHKPTFL-OK
+040540         MOVE "CHKPTFL" TO DL100-ERR-FILE-ID
+040560         MOVE DL100-CHKPTFL-STATUS TO DL100-ERR-STATUS
+040580         GO TO 8000-ERROR-HANDLER
+040590     END-IF.
+040595     MOVE "N" TO DL100-CHKPTFL-OPEN-SWITCH.
+040600
+040700 3100-EXIT.
+040800     EXIT.
+040900
+041000*===============================================================
+041100* 4000-TERMINATE -- WRITE THE END-OF-JOB SUMMARY REPORT AND
+041200* CLOSE OUT THE REMAINING FILES.
+041300*===============================================================
+041400 4000-TERMINATE.
+041500     ACCEPT DL100-JOB-END-DATE FROM DATE YYYYMMDD.
+041600     ACCEPT DL100-JOB-END-TIME FROM TIME.
+041700
+041800     COMPUTE DL100-START-SECS-OF-DAY =
+041900         (DL100-START-HH * 3600) + (DL100-START-MM * 60)
+042000             + DL100-START-SS.
+042100     COMPUTE DL100-END-SECS-OF-DAY =
+042200         (DL100-END-HH * 3600) + (DL100-END-MM * 60)
+042300             + DL100-END-SS.
+042400     COMPUTE DL100-ELAPSED-SECONDS =
+042500         DL100-END-SECS-OF-DAY - DL100-START-SECS-OF-DAY.
+042520     IF DL100-ELAPSED-SECONDS < 0
+042540         ADD 86400 TO DL100-ELAPSED-SECONDS
+042560     END-IF.
+042600
+042700     OPEN INPUT JOBRPT.
+042720     IF NOT DL100-JOBRPT-OK AND NOT DL100-JOBRPT-NOT-FOUND
+042740         MOVE "JOBRPT"  TO DL100-ERR-FILE-ID
+042760         MOVE DL100-JOBRPT-STATUS TO DL100-ERR-STATUS
+042780         GO TO 8000-ERROR-HANDLER
+042800     END-IF.
+042820     IF DL100-JOBRPT-NOT-FOUND
+042840         OPEN OUTPUT JOBRPT
+042860         IF NOT DL100-JOBRPT-OK
+042880             MOVE "JOBRPT"  TO DL100-ERR-FILE-ID
+042900             MOVE DL100-JOBRPT-STATUS TO DL100-ERR-STATUS
+042920             GO TO 8000-ERROR-HANDLER
+042940         END-IF
+042960     ELSE
+042970         CLOSE JOBRPT
+042972         IF NOT DL100-JOBRPT-OK
+042974             MOVE "JOBRPT"  TO DL100-ERR-FILE-ID
+042976             MOVE DL100-JOBRPT-STATUS TO DL100-ERR-STATUS
+042978             GO TO 8000-ERROR-HANDLER
+042979         END-IF
+042980         OPEN EXTEND JOBRPT
+042985         IF NOT DL100-JOBRPT-OK
+042990             MOVE "JOBRPT"  TO DL100-ERR-FILE-ID
+042995             MOVE DL100-JOBRPT-STATUS TO DL100-ERR-STATUS
+043000             GO TO 8000-ERROR-HANDLER
+043050         END-IF
+043100     END-IF.
+043150     MOVE "Y" TO DL100-JOBRPT-OPEN-SWITCH.
+043300     MOVE DL100-JOB-START-DATE   TO DL100-RPT-START-DATE.
+043400     MOVE DL100-JOB-START-TIME   TO DL100-RPT-START-TIME.
+043500     MOVE DL100-JOB-END-DATE     TO DL100-RPT-END-DATE.
+043600     MOVE DL100-JOB-END-TIME     TO DL100-RPT-END-TIME.
+043700     MOVE DL100-TARGET-COUNT     TO DL100-RPT-TARGET-COUNT.
+043800     MOVE DL100-LAST-COUNTER-DONE TO DL100-RPT-FINAL-COUNTER.
+043900     MOVE DL100-ELAPSED-SECONDS  TO DL100-RPT-ELAPSED-SECONDS.
+043950     IF DL100-RECONCILE-MATCH
+043960         SET DL100-RPT-COUNTS-MATCH    TO TRUE
+043970     ELSE
+043980         SET DL100-RPT-COUNTS-MISMATCH TO TRUE
+043990     END-IF.
+044100     WRITE DL100-RPT-RECORD.
+044200     IF NOT DL100-JOBRPT-OK
+044300         MOVE "JOBRPT"  TO DL100-ERR-FILE-ID
+044400         MOVE DL100-JOBRPT-STATUS TO DL100-ERR-STATUS
+044500         GO TO 8000-ERROR-HANDLER
+044600     END-IF.
+044700     CLOSE JOBRPT.
+044710     IF NOT DL100-JOBRPT-OK
+044720         MOVE "JOBRPT"  TO DL100-ERR-FILE-ID
+044730         MOVE DL100-JOBRPT-STATUS TO DL100-ERR-STATUS
+044740         GO TO 8000-ERROR-HANDLER
+044750     END-IF.
+044760     MOVE "N" TO DL100-JOBRPT-OPEN-SWITCH.
+044800
+044850     IF DL100-RECONCILE-MATCH
+044852         MOVE "COMPLETE" TO DL100-COMPLETION-STATUS
+044854     ELSE
+044856         MOVE "INCOMPLT" TO DL100-COMPLETION-STATUS
+044858     END-IF.
+044860     SET DL100-AUDIT-IS-TRAILER TO TRUE.
+044870     MOVE "T"                       TO DL100-AUDIT-TRL-TYPE.
+044880     MOVE DL100-LAST-COUNTER-DONE
+044885         TO DL100-AUDIT-TRL-FINAL-COUNTER.
+044890     MOVE DL100-COMPLETION-STATUS   TO DL100-AUDIT-TRL-STATUS.
+044900     WRITE DL100-AUDIT-RECORD.
+044910     IF NOT DL100-AUDITFL-OK
+044920         MOVE "AUDITFL" TO DL100-ERR-FILE-ID
+044930         MOVE DL100-AUDITFL-STATUS TO DL100-ERR-STATUS
+044940         GO TO 8000-ERROR-HANDLER
+044950     END-IF.
+044960     CLOSE AUDITFL.
+044962     IF NOT DL100-AUDITFL-OK
+044964         MOVE "AUDITFL" TO DL100-ERR-FILE-ID
+044966         MOVE DL100-AUDITFL-STATUS TO DL100-ERR-STATUS
+044968         GO TO 8000-ERROR-HANDLER
+044969     END-IF.
+044970     MOVE "N" TO DL100-AUDITFL-OPEN-SWITCH.
+044980     CLOSE JOBLOG.
+044985     IF NOT DL100-JOBLOG-OK
+044990         MOVE "JOBLOG"  TO DL100-ERR-FILE-ID
+044995         MOVE DL100-JOBLOG-STATUS TO DL100-ERR-STATUS
+044997         GO TO 8000-ERROR-HANDLER
+044998     END-IF.
+044999     MOVE "N" TO DL100-JOBLOG-OPEN-SWITCH.
+045000
+045100 4000-EXIT.
+045200     EXIT.
+045300
+045400*===============================================================
+045500* 8000-ERROR-HANDLER -- COMMON I/O ERROR TRAP.  ANY PARAGRAPH
+045600* THAT HITS A FILE STATUS IT DOESN'T EXPECT BRANCHES HERE VIA
+045700* GO TO INSTEAD OF LETTING THE STEP ABEND WITH NO CONDITION
+045800* CODE FOR THE SCHEDULER TO CHECK.
+045900*===============================================================
+046000 8000-ERROR-HANDLER.
+046100     DISPLAY "*** LONG-PROGRAM I/O ERROR ***".
+046200     DISPLAY "FILE: "   DL100-ERR-FILE-ID
+046300             "  STATUS: " DL100-ERR-STATUS.
+046350     IF DL100-ENTRY-MODE
+046360         MOVE 16 TO DL100-LK-RETURN-CODE
+046365         PERFORM 8100-CLOSE-ENTRY-FILES THRU 8100-EXIT
+046370         GOBACK
+046380     END-IF.
+046400     MOVE 16 TO RETURN-CODE.
+046500     STOP RUN.
+046550
+046600*===============================================================
+046650* 8100-CLOSE-ENTRY-FILES -- CLOSES WHATEVER FILES THE CURRENT
+046700* DL100-CALL-ENTRY INVOCATION LEFT OPEN, SO A RECONCILIATION
+046750* MISMATCH OR I/O ERROR ON ONE CALL DOES NOT LEAVE A FILE OPEN
+046800* FOR THE NEXT CALL IN THE SAME RUN UNIT TO TRIP OVER (A REPEAT
+046850* OPEN ON AN ALREADY-OPEN FILE FAILS WITH STATUS "41", WHICH
+046900* 8000-ERROR-HANDLER HAS NO 88-LEVEL TO RECOGNIZE).  STATUS OF
+046950* THESE CLOSES IS DELIBERATELY NOT CHECKED -- THIS PARAGRAPH IS
+047000* ITSELF REACHED FROM 8000-ERROR-HANDLER ON THE WAY OUT, AND A
+047050* FAILING CLOSE HERE HAS NO SAFE PLACE LEFT TO REPORT TO WITHOUT
+047100* LOOPING BACK ON THE ERROR HANDLER OR LOSING THE RETURN CODE
+047150* ALREADY SET.  BEST-EFFORT CLEANUP ONLY.
+047200*===============================================================
+047250 8100-CLOSE-ENTRY-FILES.
+047300     IF DL100-JOBLOG-IS-OPEN
+047350         CLOSE JOBLOG
+047400         MOVE "N" TO DL100-JOBLOG-OPEN-SWITCH
+047450     END-IF.
+047500     IF DL100-CHKPTFL-IS-OPEN
+047550         CLOSE CHKPTFL
+047600         MOVE "N" TO DL100-CHKPTFL-OPEN-SWITCH
+047650     END-IF.
+047700     IF DL100-AUDITFL-IS-OPEN
+047750         CLOSE AUDITFL
+047800         MOVE "N" TO DL100-AUDITFL-OPEN-SWITCH
+047850     END-IF.
+047900     IF DL100-JOBRPT-IS-OPEN
+047950         CLOSE JOBRPT
+048000         MOVE "N" TO DL100-JOBRPT-OPEN-SWITCH
+048050     END-IF.
+048100
+048150 8100-EXIT.
+048200     EXIT.
