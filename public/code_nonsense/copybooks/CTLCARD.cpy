@@ -0,0 +1,10 @@
+000100*===============================================================
+000200* CTLCARD    -- DAILY CONTROL-CARD RECORD FOR LONG-PROGRAM
+000300*
+000400* ONE RECORD READ AT STARTUP.  LETS OPERATIONS VARY THE REPEAT
+000500* COUNT AND BROADCAST MESSAGE PER RUN (E.G. A LARGER COUNT ON
+000600* MONTH-END NIGHTS) WITHOUT A RECOMPILE.
+000700*===============================================================
+000800 01  DL100-CTL-RECORD.
+000900     05  DL100-CTL-TARGET-COUNT      PIC 9(09).
+001000     05  DL100-CTL-MESSAGE-TEXT      PIC X(100).
