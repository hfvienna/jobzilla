@@ -0,0 +1,10 @@
+000100*===============================================================
+000200* MSGFILE     -- ROTATING BROADCAST MESSAGE RECORD
+000300*
+000400* 100-BYTE MESSAGE RECORDS.  WHEN THIS FILE IS PRESENT AND NOT
+000500* EMPTY, DISPLAY-MESSAGE CYCLES THROUGH THE RECORDS ON IT AS
+000600* THE COUNTER ADVANCES INSTEAD OF REPEATING ONE FIXED LINE, SO
+000700* ONE PROGRAM CAN PUSH DIFFERENT ROTATING ANNOUNCEMENTS PER RUN.
+000800*===============================================================
+000900 01  DL100-MSGFILE-RECORD.
+001000     05  DL100-MSGFILE-TEXT          PIC X(100).
