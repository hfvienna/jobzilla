@@ -0,0 +1,18 @@
+000100*===============================================================
+000200* JOBRPT      -- END-OF-JOB SUMMARY REPORT RECORD
+000300*
+000400* ONE RECORD WRITTEN JUST BEFORE STOP RUN SO OPERATIONS HAS A
+000500* CONCRETE RECORD OF WHAT HAPPENED TO HAND THE SHIFT LEAD,
+000600* INSTEAD OF HAVING TO SCROLL BACK THROUGH RAW JOB LOG OUTPUT.
+000700*===============================================================
+000800 01  DL100-RPT-RECORD.
+000900     05  DL100-RPT-START-DATE        PIC 9(08).
+001000     05  DL100-RPT-START-TIME        PIC 9(08).
+001100     05  DL100-RPT-END-DATE          PIC 9(08).
+001200     05  DL100-RPT-END-TIME          PIC 9(08).
+001300     05  DL100-RPT-TARGET-COUNT      PIC 9(09).
+001400     05  DL100-RPT-FINAL-COUNTER     PIC 9(09).
+001500     05  DL100-RPT-ELAPSED-SECONDS   PIC 9(09).
+001600     05  DL100-RPT-RECONCILE-FLAG    PIC X(01).
+001700         88  DL100-RPT-COUNTS-MATCH        VALUE "Y".
+001800         88  DL100-RPT-COUNTS-MISMATCH     VALUE "N".
