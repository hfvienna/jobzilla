@@ -0,0 +1,13 @@
+000100*===============================================================
+000200* JOBLOG      -- AUDIT TRAIL OF EACH BROADCAST LINE
+000300*
+000400* ONE RECORD PER ITERATION OF THE DISPLAY LOOP, CARRYING THE
+000500* COUNTER VALUE, A DATE/TIME STAMP, AND THE MESSAGE TEXT THAT
+000600* WAS DISPLAYED.  FED TO A DOWNSTREAM REPORT PROGRAM AND KEPT
+000700* TO SATISFY THE 90-DAY AUDIT RETENTION REQUIREMENT.
+000800*===============================================================
+000900 01  DL100-LOG-RECORD.
+001000     05  DL100-LOG-COUNTER           PIC 9(09).
+001100     05  DL100-LOG-DATE              PIC 9(08).
+001200     05  DL100-LOG-TIME              PIC 9(08).
+001300     05  DL100-LOG-MESSAGE-TEXT      PIC X(100).
