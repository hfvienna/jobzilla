@@ -0,0 +1,28 @@
+000100*===============================================================
+000200* AUDIT       -- RUN HEADER/TRAILER AUDIT TRAIL RECORD
+000300*
+000400* ONE HEADER RECORD WRITTEN AT JOB START AND ONE TRAILER RECORD
+000500* WRITTEN AT JOB END, SO COMPLIANCE CAN PROVE WHICH RUNS OF
+000600* LONG-PROGRAM EXECUTED, WHEN, UNDER WHOSE USERID, AND HOW THEY
+000700* FINISHED.  THE TWO RECORD TYPES SHARE ONE 100-BYTE LAYOUT,
+000800* DISTINGUISHED BY DL100-AUDIT-TYPE.
+000900*===============================================================
+001000 01  DL100-AUDIT-RECORD.
+001100     05  DL100-AUDIT-TYPE            PIC X(01).
+001200         88  DL100-AUDIT-IS-HEADER         VALUE "H".
+001300         88  DL100-AUDIT-IS-TRAILER        VALUE "T".
+001400     05  DL100-AUDIT-DETAIL          PIC X(99).
+001500
+001600 01  DL100-AUDIT-HEADER-VIEW REDEFINES DL100-AUDIT-RECORD.
+001700     05  DL100-AUDIT-HDR-TYPE        PIC X(01).
+001800     05  DL100-AUDIT-HDR-JOB-NAME    PIC X(08).
+001900     05  DL100-AUDIT-HDR-RUN-DATE    PIC 9(08).
+002000     05  DL100-AUDIT-HDR-RUN-TIME    PIC 9(08).
+002100     05  DL100-AUDIT-HDR-USERID      PIC X(08).
+002200     05  FILLER                      PIC X(67).
+002300
+002400 01  DL100-AUDIT-TRAILER-VIEW REDEFINES DL100-AUDIT-RECORD.
+002500     05  DL100-AUDIT-TRL-TYPE           PIC X(01).
+002600     05  DL100-AUDIT-TRL-FINAL-COUNTER  PIC 9(09).
+002700     05  DL100-AUDIT-TRL-STATUS         PIC X(08).
+002800     05  FILLER                         PIC X(82).
